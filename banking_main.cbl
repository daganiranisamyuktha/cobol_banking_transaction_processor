@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. BANKING-TRANSACTION-PROCESSOR.
        DATE-WRITTEN. 2024-01-15.
        REMARKS. DAILY BANKING TRANSACTION PROCESSING SYSTEM.
@@ -11,71 +11,142 @@ IDENTIFICATION DIVISION.
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
            
-           SELECT ACCOUNT-MASTER-FILE 
-               ASSIGN TO "ACCTMASTER"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS AM-CUSTOMER-ID
-               FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
-           
+           COPY "acctmast_select.cbl".
+
            SELECT DAILY-REPORT-FILE 
                ASSIGN TO "DAILYREPORT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-REPORT-FILE-STATUS.
            
-           SELECT ERROR-LOG-FILE 
+           SELECT ERROR-LOG-FILE
                ASSIGN TO "ERRORLOG"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-ERROR-FILE-STATUS.
 
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT SEQUENCE-TRACKING-FILE
+               ASSIGN TO "SEQTRACK"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ST-CUSTOMER-ID
+               FILE STATUS IS WS-SEQTRACK-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       * Transaction File Record Structure
+      * Transaction File Record Structure
        FD  TRANSACTION-FILE.
        01  TRANSACTION-RECORD.
            05  TR-CUSTOMER-ID         PIC X(10).
            05  TR-TRANSACTION-TYPE    PIC X.
                88  DEPOSIT-TRANSACTION    VALUE 'D'.
                88  WITHDRAWAL-TRANSACTION VALUE 'W'.
+               88  TRANSFER-TRANSACTION   VALUE 'T'.
            05  TR-AMOUNT              PIC 9(7)V99.
+      *    TR-TO-CUSTOMER-ID IS ONLY POPULATED FOR TRANSFER-TRANSACTION.
+      *    IT IS THE CREDIT SIDE; TR-CUSTOMER-ID REMAINS THE DEBIT SIDE.
+           05  TR-TO-CUSTOMER-ID      PIC X(10).
+      *    STRICTLY INCREASING PER TR-CUSTOMER-ID; USED TO DETECT A
+      *    DUPLICATE OR OUT-OF-ORDER TRANSIN RECORD BEFORE IT POSTS.
+           05  TR-SEQUENCE-NUMBER     PIC 9(9).
 
-       * Account Master File Record Structure
-       FD  ACCOUNT-MASTER-FILE.
-       01  ACCOUNT-RECORD.
-           05  AM-CUSTOMER-ID         PIC X(10).
-           05  AM-ACCOUNT-BALANCE     PIC 9(10)V99.
-           05  AM-ACCOUNT-STATUS      PIC X(10).
-               88  ACCOUNT-ACTIVE     VALUE 'ACTIVE'.
-               88  ACCOUNT-SUSPENDED  VALUE 'SUSPENDED'.
+       COPY "acctmast_record.cbl".
 
-       * Daily Report File Record Structure
+      * Daily Report File Record Structure - RP-RECORD-TYPE tags each
+      * physical line so the one file can carry both machine-readable
+      * transaction detail and the print-image summary lines written
+      * by GENERATE-SUMMARY-REPORT without the two colliding.
        FD  DAILY-REPORT-FILE.
        01  REPORT-RECORD.
+           05  RP-RECORD-TYPE         PIC X(3).
+               88  DETAIL-LINE            VALUE 'DTL'.
+               88  HEADER-LINE             VALUE 'HDR'.
+               88  COLUMN-HEADING-LINE     VALUE 'COL'.
+               88  SUBTOTAL-LINE           VALUE 'SUB'.
+               88  GRAND-TOTAL-LINE        VALUE 'GRD'.
+           05  RP-REPORT-TEXT         PIC X(77).
+
+      * Alternate view of REPORT-RECORD used for DETAIL-LINE records,
+      * the only kind PROCESS-TRANSACTIONS itself writes.
+       01  REPORT-DETAIL-RECORD REDEFINES REPORT-RECORD.
+           05  FILLER                 PIC X(3).
            05  RP-CUSTOMER-ID         PIC X(10).
            05  RP-TRANSACTION-TYPE    PIC X.
            05  RP-AMOUNT              PIC 9(7)V99.
            05  RP-STATUS              PIC X(10).
+           05  FILLER                 PIC X(47).
 
-       * Error Log File Record Structure
+      * Error Log File Record Structure
        FD  ERROR-LOG-FILE.
        01  ERROR-RECORD.
            05  ER-ERROR-MESSAGE       PIC X(80).
 
+      * Checkpoint File Record Structure - one record is appended
+      * every WS-CHECKPOINT-INTERVAL transactions so a restart can
+      * reposition TRANSACTION-FILE past everything already posted.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CP-CUSTOMER-ID         PIC X(10).
+           05  CP-TRANSACTION-COUNT   PIC 9(9).
+
+      * Audit Log File Record Structure - one record per successful
+      * balance change, capturing the balance image immediately
+      * before and after the update for later dispute research.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-RECORD.
+           05  AU-CUSTOMER-ID         PIC X(10).
+      *    SIGNED TO MATCH AM-ACCOUNT-BALANCE, WHICH CAN GO NEGATIVE
+      *    UNDER AN APPROVED OVERDRAFT.
+           05  AU-BEFORE-BALANCE      PIC S9(10)V99.
+           05  AU-AFTER-BALANCE       PIC S9(10)V99.
+           05  AU-TRANSACTION-TYPE    PIC X.
+           05  AU-TIMESTAMP           PIC 9(14).
+
+      * Sequence Tracking File Record Structure - one record per
+      * customer ID, holding the highest TR-SEQUENCE-NUMBER applied.
+       FD  SEQUENCE-TRACKING-FILE.
+       01  SEQUENCE-TRACKING-RECORD.
+           05  ST-CUSTOMER-ID           PIC X(10).
+           05  ST-LAST-SEQUENCE-NUMBER  PIC 9(9).
+
        WORKING-STORAGE SECTION.
-       * File Status Variables
+      * File Status Variables
        01  WS-FILE-STATUSES.
            05  WS-TRANSACTION-FILE-STATUS PIC XX.
            05  WS-ACCOUNT-FILE-STATUS     PIC XX.
            05  WS-REPORT-FILE-STATUS      PIC XX.
            05  WS-ERROR-FILE-STATUS       PIC XX.
+           05  WS-CHECKPOINT-FILE-STATUS  PIC XX.
+           05  WS-AUDIT-FILE-STATUS       PIC XX.
+           05  WS-SEQTRACK-FILE-STATUS    PIC XX.
 
-       * Processing Statistics
+      * Processing Statistics
        01  WS-PROCESSING-STATS.
            05  WS-TOTAL-TRANSACTIONS      PIC 9(5) COMP VALUE ZERO.
            05  WS-SUCCESSFUL-TRANSACTIONS PIC 9(5) COMP VALUE ZERO.
            05  WS-FAILED-TRANSACTIONS     PIC 9(5) COMP VALUE ZERO.
 
-       * Work Areas and Flags
+      * Checkpoint/Restart Work Areas
+       01  WS-CHECKPOINT-WORK-AREA.
+           05  WS-CHECKPOINT-INTERVAL     PIC 9(5) COMP VALUE 1000.
+           05  WS-CHECKPOINT-COUNT        PIC 9(9) VALUE ZERO.
+           05  WS-RECORDS-PROCESSED       PIC 9(9) VALUE ZERO.
+           05  WS-SKIP-COUNTER            PIC 9(9) VALUE ZERO.
+           05  WS-CHECKPOINT-QUOTIENT     PIC 9(9) VALUE ZERO.
+           05  WS-CHECKPOINT-REMAINDER    PIC 9(9) VALUE ZERO.
+           05  WS-RESTART-SWITCH          PIC X VALUE 'N'.
+               88  THIS-IS-A-RESTART-RUN  VALUE 'Y'.
+               88  THIS-IS-A-FRESH-RUN    VALUE 'N'.
+
+      * Work Areas and Flags
        01  WS-WORK-AREAS.
            05  WS-EOF-FLAG                PIC X VALUE 'N'.
                88  END-OF-FILE            VALUE 'Y'.
@@ -85,7 +156,69 @@ IDENTIFICATION DIVISION.
                88  TRANSACTION-VALID      VALUE 'V'.
                88  TRANSACTION-INVALID    VALUE 'I'.
 
-       * Date and Time Fields
+      * Holding Area For The Two Legs Of A Transfer Transaction.
+      * ACCOUNT-RECORD IS A SINGLE RECORD BUFFER, SO EACH SIDE OF A
+      * TRANSFER IS SNAPSHOTTED HERE WHILE THE OTHER SIDE IS READ.
+       01  WS-TRANSFER-WORK-AREA.
+           05  WS-XFER-FROM-CUSTOMER-ID   PIC X(10).
+           05  WS-XFER-FROM-BALANCE       PIC S9(10)V99.
+           05  WS-XFER-FROM-STATUS        PIC X(10).
+           05  WS-XFER-FROM-OVERDRAFT-LIMIT PIC 9(10)V99.
+           05  WS-XFER-TO-CUSTOMER-ID     PIC X(10).
+           05  WS-XFER-TO-BALANCE         PIC S9(10)V99.
+           05  WS-XFER-TO-STATUS          PIC X(10).
+
+      * Balance Snapshot Held Across A REWRITE For The Audit Log.
+       01  WS-AUDIT-WORK-AREA.
+           05  WS-AUDIT-BEFORE-BALANCE    PIC S9(10)V99.
+           05  WS-AUDIT-TRANSACTION-TYPE  PIC X.
+
+      * Overdraft Fee Assessment Work Areas.
+       01  WS-OVERDRAFT-WORK-AREA.
+           05  WS-OVERDRAFT-FEE-AMOUNT    PIC 9(3)V99 VALUE 35.00.
+           05  WS-AVAILABLE-FUNDS         PIC S9(10)V99.
+
+      * Running Count/Dollar Totals Per RP-TRANSACTION-TYPE, Kept For
+      * The Print-Image Subtotal Lines Written By GENERATE-SUMMARY
+      * -REPORT. There Is No Separate 'T' Bucket: PROCESS-TRANSFER
+      * Logs Each Leg Of A Transfer As A 'W'/'D' Pair (See Req 004),
+      * So Transfer Activity Already Falls Into Those Two Totals. 'F'
+      * Is The System-Generated Overdraft Fee, Not A TR-TRANSACTION
+      * -TYPE, But It Gets Its Own Line Just The Same.
+       01  WS-REPORT-TOTALS.
+           05  WS-DEPOSIT-COUNT           PIC 9(7) COMP VALUE ZERO.
+           05  WS-DEPOSIT-AMOUNT          PIC S9(9)V99 VALUE ZERO.
+           05  WS-WITHDRAWAL-COUNT        PIC 9(7) COMP VALUE ZERO.
+           05  WS-WITHDRAWAL-AMOUNT       PIC S9(9)V99 VALUE ZERO.
+           05  WS-FEE-COUNT               PIC 9(7) COMP VALUE ZERO.
+           05  WS-FEE-AMOUNT              PIC S9(9)V99 VALUE ZERO.
+
+      * The Subtotal Lines Above Count Report Lines, Not Original
+      * Transactions - A Transfer Writes A 'W' And A 'D' Line From One
+      * Input Record, And An Overdrafted Withdrawal Writes A 'W' And An
+      * 'F' Line From One Input Record. WS-TOTAL-REPORT-LINES Foots
+      * Against The Sum Of The Three Subtotal Counts Above; It Is Not
+      * Expected To Equal WS-TOTAL-TRANSACTIONS On The Same Line.
+       01  WS-TOTAL-REPORT-LINES          PIC 9(7) COMP VALUE ZERO.
+
+      * Working "Parameters" For WRITE-ONE-SUBTOTAL-LINE, Set By The
+      * Caller Immediately Before The PERFORM, The Same Way WS-AUDIT
+      * -TRANSACTION-TYPE Feeds WRITE-AUDIT-ENTRY.
+       01  WS-SUBTOTAL-WORK-AREA.
+           05  WS-SUBTOTAL-TYPE-NAME      PIC X(11).
+           05  WS-SUBTOTAL-COUNT          PIC 9(7) COMP.
+           05  WS-SUBTOTAL-AMOUNT         PIC S9(9)V99.
+
+      * Numeric-Edited Fields Used Only To Format Print-Image Lines.
+       01  WS-REPORT-EDIT-FIELDS.
+           05  WS-EDIT-COUNT              PIC ZZZ,ZZ9.
+           05  WS-EDIT-AMOUNT             PIC -ZZZ,ZZZ,ZZ9.99.
+           05  WS-EDIT-TOTAL              PIC ZZZ,ZZ9.
+           05  WS-EDIT-SUCCESSFUL         PIC ZZZ,ZZ9.
+           05  WS-EDIT-FAILED             PIC ZZZ,ZZ9.
+           05  WS-EDIT-LINES-WRITTEN      PIC Z,ZZZ,ZZ9.
+
+      * Date and Time Fields
        01  WS-CURRENT-DATE-FIELDS.
            05  WS-CURRENT-DATE.
                10  WS-YEAR            PIC 9(4).
@@ -97,6 +230,28 @@ IDENTIFICATION DIVISION.
                10  WS-SECOND          PIC 9(2).
 
        PROCEDURE DIVISION.
+      * Optional declarative section for additional error handling
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+      * CHECKPOINT-FILE is not listed here: its first OPEN INPUT
+      * legitimately returns status 35 when no prior run has left a
+      * checkpoint behind, and DETERMINE-RESTART-STATUS handles that
+      * case explicitly.
+      * SEQUENCE-TRACKING-FILE is not listed here for the same reason
+      * as CHECKPOINT-FILE: its first OPEN legitimately returns status
+      * 35, and CHECK-FILE-STATUSES below handles that case.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               TRANSACTION-FILE
+               ACCOUNT-MASTER-FILE
+               DAILY-REPORT-FILE
+               ERROR-LOG-FILE
+               AUDIT-LOG-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING-SECTION SECTION.
        MAIN-PROCESSING-ROUTINE.
            PERFORM INITIALIZATION-ROUTINE
            PERFORM PROCESS-TRANSACTIONS 
@@ -106,74 +261,275 @@ IDENTIFICATION DIVISION.
            STOP RUN.
 
        INITIALIZATION-ROUTINE.
-           * Open all required files
+      * Open the files whose OPEN mode does not depend on whether
+      * this is a fresh run or a restart after an abend.
            OPEN INPUT  TRANSACTION-FILE
                 I-O    ACCOUNT-MASTER-FILE
-                OUTPUT DAILY-REPORT-FILE
-                OUTPUT ERROR-LOG-FILE
+                I-O    SEQUENCE-TRACKING-FILE
 
-           * Validate file openings
+      * Learn whether a prior run left a checkpoint behind before
+      * DAILYREPORT/ERRORLOG/AUDITLOG are opened, since a restart
+      * must extend those files rather than truncate the lines
+      * already written for this same day's batch.
+           PERFORM DETERMINE-RESTART-STATUS
+
+           IF THIS-IS-A-RESTART-RUN
+               OPEN EXTEND DAILY-REPORT-FILE
+                    EXTEND ERROR-LOG-FILE
+                    EXTEND AUDIT-LOG-FILE
+           ELSE
+               OPEN OUTPUT DAILY-REPORT-FILE
+                    OUTPUT ERROR-LOG-FILE
+                    OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+      * Validate file openings
            PERFORM CHECK-FILE-STATUSES
 
-           * Get current system date and time
+      * Get current system date and time
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
-           
-           * Display initialization message
+
+      * Display initialization message
            DISPLAY "BANKING TRANSACTION PROCESSOR"
            DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY
-           DISPLAY "TIME: " WS-HOUR ":" WS-MINUTE ":" WS-SECOND.
+           DISPLAY "TIME: " WS-HOUR ":" WS-MINUTE ":" WS-SECOND
+
+      * Reposition TRANSACTION-FILE past everything already applied
+      * by a prior run that abended mid-batch.
+           PERFORM REPOSITION-TRANSACTION-FILE.
 
        CHECK-FILE-STATUSES.
-           * Comprehensive file status checking
+      * Comprehensive file status checking
            IF WS-TRANSACTION-FILE-STATUS NOT = "00"
               MOVE "ERROR OPENING TRANSACTION FILE" TO ER-ERROR-MESSAGE
               WRITE ERROR-RECORD
               PERFORM ABNORMAL-TERMINATION
            END-IF.
 
-           * Similar checks for other files...
+      * Similar checks for other files...
+
+      * SEQTRACK may not exist yet the very first time this program
+      * is run against a brand new installation.
+           IF WS-SEQTRACK-FILE-STATUS = "35"
+              CLOSE SEQUENCE-TRACKING-FILE
+              OPEN OUTPUT SEQUENCE-TRACKING-FILE
+              CLOSE SEQUENCE-TRACKING-FILE
+              OPEN I-O SEQUENCE-TRACKING-FILE
+           END-IF.
+
+           IF WS-SEQTRACK-FILE-STATUS NOT = "00"
+              MOVE "ERROR OPENING SEQUENCE TRACKING FILE"
+                TO ER-ERROR-MESSAGE
+              WRITE ERROR-RECORD
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       DETERMINE-RESTART-STATUS.
+      * Read the last checkpoint left by a prior run, if any. A file
+      * status of 35 just means this is the very first run, and an
+      * empty (but present) CHECKPOINT-FILE left by a prior run that
+      * completed normally reads as WS-CHECKPOINT-COUNT staying zero.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               PERFORM READ-LAST-CHECKPOINT
+                   UNTIL END-OF-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           SET NOT-END-OF-FILE TO TRUE
+           MOVE WS-CHECKPOINT-COUNT TO WS-RECORDS-PROCESSED
+
+           IF WS-CHECKPOINT-COUNT > ZERO
+               SET THIS-IS-A-RESTART-RUN TO TRUE
+           ELSE
+               SET THIS-IS-A-FRESH-RUN TO TRUE
+           END-IF.
+
+       REPOSITION-TRANSACTION-FILE.
+      * OPEN EXTEND fails with status 35 on a brand new checkpoint
+      * file, since there is nothing yet to extend.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           END-IF
+
+      * Skip every transaction already applied on a prior run.
+           PERFORM SKIP-ONE-CHECKPOINTED-TRANSACTION
+               UNTIL WS-SKIP-COUNTER >= WS-CHECKPOINT-COUNT
+                  OR END-OF-FILE
+
+           SET NOT-END-OF-FILE TO TRUE.
+
+       READ-LAST-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   MOVE CP-TRANSACTION-COUNT TO WS-CHECKPOINT-COUNT
+           END-READ.
+
+       SKIP-ONE-CHECKPOINTED-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ
+           ADD 1 TO WS-SKIP-COUNTER.
 
        PROCESS-TRANSACTIONS.
-           * Read next transaction record
+      * Read next transaction record
            READ TRANSACTION-FILE
-               AT END 
+               AT END
                    SET END-OF-FILE TO TRUE
                    GO TO EXIT-TRANSACTION-PROCESSING
            END-READ
 
-           * Increment total transaction counter
+      * Increment total transaction counter
            ADD 1 TO WS-TOTAL-TRANSACTIONS
+           ADD 1 TO WS-RECORDS-PROCESSED
 
-           * Validate and process transaction
+      * Validate and process transaction
            PERFORM VALIDATE-TRANSACTION
-           
+
            IF TRANSACTION-VALID
                PERFORM PROCESS-VALID-TRANSACTION
            ELSE
                PERFORM PROCESS-INVALID-TRANSACTION
-           END-IF.
+           END-IF
+
+           PERFORM WRITE-CHECKPOINT-IF-DUE.
 
        EXIT-TRANSACTION-PROCESSING.
            EXIT.
 
+       WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE WS-RECORDS-PROCESSED BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               MOVE TR-CUSTOMER-ID       TO CP-CUSTOMER-ID
+               MOVE WS-RECORDS-PROCESSED TO CP-TRANSACTION-COUNT
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+
        GENERATE-SUMMARY-REPORT.
-           * Display processing summary
+      * Display processing summary
            DISPLAY "TRANSACTION PROCESSING SUMMARY"
            DISPLAY "Total Transactions:     " WS-TOTAL-TRANSACTIONS
            DISPLAY "Successful Transactions:" WS-SUCCESSFUL-TRANSACTIONS
-           DISPLAY "Failed Transactions:    " WS-FAILED-TRANSACTIONS.
+           DISPLAY "Failed Transactions:    " WS-FAILED-TRANSACTIONS
+
+      * Append a print-image summary to DAILYREPORT behind the detail
+      * lines already written by PROCESS-TRANSACTIONS.
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM WRITE-REPORT-COLUMN-HEADINGS
+           PERFORM WRITE-REPORT-SUBTOTAL-LINES
+           PERFORM WRITE-REPORT-GRAND-TOTAL.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO REPORT-RECORD
+           SET HEADER-LINE TO TRUE
+           STRING "DAILY TRANSACTION REPORT FOR "  DELIMITED BY SIZE
+                  WS-YEAR                          DELIMITED BY SIZE
+                  "-"                              DELIMITED BY SIZE
+                  WS-MONTH                         DELIMITED BY SIZE
+                  "-"                              DELIMITED BY SIZE
+                  WS-DAY                           DELIMITED BY SIZE
+             INTO RP-REPORT-TEXT
+           END-STRING
+           WRITE REPORT-RECORD.
+
+       WRITE-REPORT-COLUMN-HEADINGS.
+           MOVE SPACES TO REPORT-RECORD
+           SET COLUMN-HEADING-LINE TO TRUE
+           MOVE "TYPE         COUNT          AMOUNT" TO RP-REPORT-TEXT
+           WRITE REPORT-RECORD.
+
+       WRITE-REPORT-SUBTOTAL-LINES.
+           MOVE "DEPOSITS"    TO WS-SUBTOTAL-TYPE-NAME
+           MOVE WS-DEPOSIT-COUNT  TO WS-SUBTOTAL-COUNT
+           MOVE WS-DEPOSIT-AMOUNT TO WS-SUBTOTAL-AMOUNT
+           PERFORM WRITE-ONE-SUBTOTAL-LINE
+
+           MOVE "WITHDRAWALS" TO WS-SUBTOTAL-TYPE-NAME
+           MOVE WS-WITHDRAWAL-COUNT  TO WS-SUBTOTAL-COUNT
+           MOVE WS-WITHDRAWAL-AMOUNT TO WS-SUBTOTAL-AMOUNT
+           PERFORM WRITE-ONE-SUBTOTAL-LINE
+
+           MOVE "OVDRFT FEES" TO WS-SUBTOTAL-TYPE-NAME
+           MOVE WS-FEE-COUNT  TO WS-SUBTOTAL-COUNT
+           MOVE WS-FEE-AMOUNT TO WS-SUBTOTAL-AMOUNT
+           PERFORM WRITE-ONE-SUBTOTAL-LINE.
+
+       WRITE-ONE-SUBTOTAL-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           SET SUBTOTAL-LINE TO TRUE
+           MOVE WS-SUBTOTAL-COUNT  TO WS-EDIT-COUNT
+           MOVE WS-SUBTOTAL-AMOUNT TO WS-EDIT-AMOUNT
+           STRING WS-SUBTOTAL-TYPE-NAME DELIMITED BY SIZE
+                  "  "                  DELIMITED BY SIZE
+                  WS-EDIT-COUNT         DELIMITED BY SIZE
+                  "  "                  DELIMITED BY SIZE
+                  WS-EDIT-AMOUNT        DELIMITED BY SIZE
+             INTO RP-REPORT-TEXT
+           END-STRING
+           WRITE REPORT-RECORD.
+
+       WRITE-REPORT-GRAND-TOTAL.
+           MOVE SPACES TO REPORT-RECORD
+           SET GRAND-TOTAL-LINE TO TRUE
+           MOVE WS-TOTAL-TRANSACTIONS      TO WS-EDIT-TOTAL
+           MOVE WS-SUCCESSFUL-TRANSACTIONS TO WS-EDIT-SUCCESSFUL
+           MOVE WS-FAILED-TRANSACTIONS     TO WS-EDIT-FAILED
+
+      * DTL LINES Is The Figure That Ties To The Subtotal Lines Above
+      * (See The Comment On WS-TOTAL-REPORT-LINES) - PROCESSED Counts
+      * Original Transactions And Is Not Expected To Match It.
+           COMPUTE WS-TOTAL-REPORT-LINES =
+               WS-DEPOSIT-COUNT + WS-WITHDRAWAL-COUNT + WS-FEE-COUNT
+           MOVE WS-TOTAL-REPORT-LINES TO WS-EDIT-LINES-WRITTEN
+
+           STRING "GRAND TOTAL PROCESSED "   DELIMITED BY SIZE
+                  WS-EDIT-TOTAL             DELIMITED BY SIZE
+                  " SUCCESSFUL "            DELIMITED BY SIZE
+                  WS-EDIT-SUCCESSFUL        DELIMITED BY SIZE
+                  "  FAILED "               DELIMITED BY SIZE
+                  WS-EDIT-FAILED            DELIMITED BY SIZE
+                  " LN "                    DELIMITED BY SIZE
+                  WS-EDIT-LINES-WRITTEN     DELIMITED BY SIZE
+             INTO RP-REPORT-TEXT
+           END-STRING
+           WRITE REPORT-RECORD.
 
        CLEANUP-ROUTINE.
-           * Close all files
+      * Reaching this paragraph means the run completed normally
+      * (an abend goes through ABNORMAL-TERMINATION instead), so any
+      * checkpoint left behind by this run no longer applies.
+           PERFORM RESET-CHECKPOINT-FILE
+
+      * Close all files
            CLOSE TRANSACTION-FILE
                  ACCOUNT-MASTER-FILE
                  DAILY-REPORT-FILE
                  ERROR-LOG-FILE
-           
+                 AUDIT-LOG-FILE
+                 SEQUENCE-TRACKING-FILE
+
            DISPLAY "BANKING TRANSACTION PROCESSING COMPLETE".
 
+       RESET-CHECKPOINT-FILE.
+      * A successful run clears CHECKPNT so tomorrow's independent
+      * TRANSIN file is not skipped by DETERMINE-RESTART-STATUS; only
+      * a run that abends before reaching CLEANUP-ROUTINE leaves a
+      * checkpoint behind for the next run to restart from.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
        ABNORMAL-TERMINATION.
-           * Handle critical errors
+      * Handle critical errors
            DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
            MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR" 
              TO ER-ERROR-MESSAGE
@@ -181,17 +537,3 @@ IDENTIFICATION DIVISION.
            STOP RUN.
 
        COPY "transaction_processing.cbl".
-
-       IDENTIFICATION DIVISION.
-       * Optional declarative section for additional error handling
-       DECLARATIVES.
-       FILE-ERROR-HANDLER SECTION.
-           USE AFTER STANDARD ERROR PROCEDURE ON 
-               TRANSACTION-FILE 
-               ACCOUNT-MASTER-FILE 
-               DAILY-REPORT-FILE 
-               ERROR-LOG-FILE.
-           
-           DISPLAY "FILE PROCESSING ERROR DETECTED"
-           PERFORM ABNORMAL-TERMINATION.
-       END DECLARATIVES.
