@@ -0,0 +1,348 @@
+      *================================================================*
+      * Daily Balance Reconciliation                                  *
+      * Sums successful deposit/withdrawal activity per customer off  *
+      * DAILY-REPORT-FILE and compares it against the actual balance  *
+      * movement on ACCOUNT-MASTER-FILE (ending balance less the      *
+      * beginning-of-day snapshot taken before the day's batch ran),  *
+      * flagging any customer where the two do not tie out.           *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-RECONCILIATION.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS. TIES DAILYREPORT ACTIVITY OUT AGAINST ACCTMASTER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-REPORT-FILE
+               ASSIGN TO "DAILYREPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "SORTWORK".
+
+           SELECT SORTED-REPORT-FILE
+               ASSIGN TO "SORTEDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-FILE-STATUS.
+
+           COPY "acctmast_select.cbl".
+
+           COPY "balsnap_select.cbl".
+
+           SELECT RECONCILIATION-REPORT-FILE
+               ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Daily Report File Record Structure - matches banking_main's
+      * tagged layout; RP-RECORD-TYPE distinguishes the transaction
+      * detail lines this program totals from the print-image header/
+      * column/subtotal/grand-total lines GENERATE-SUMMARY-REPORT adds,
+      * which carry no customer ID and must be skipped here.
+       FD  DAILY-REPORT-FILE.
+       01  REPORT-RECORD.
+           05  RP-RECORD-TYPE         PIC X(3).
+           05  RP-REPORT-TEXT         PIC X(77).
+       01  REPORT-DETAIL-RECORD REDEFINES REPORT-RECORD.
+           05  FILLER                 PIC X(3).
+           05  RP-CUSTOMER-ID         PIC X(10).
+           05  RP-TRANSACTION-TYPE    PIC X.
+           05  RP-AMOUNT              PIC 9(7)V99.
+           05  RP-STATUS              PIC X(10).
+           05  FILLER                 PIC X(47).
+
+      * Sort Work File - DAILY-REPORT-FILE ordered by customer ID so
+      * every customer's activity can be totalled with a control break.
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SW-RECORD-TYPE         PIC X(3).
+           05  SW-REPORT-TEXT         PIC X(77).
+       01  SORT-DETAIL-RECORD REDEFINES SORT-RECORD.
+           05  FILLER                 PIC X(3).
+           05  SW-CUSTOMER-ID         PIC X(10).
+           05  SW-TRANSACTION-TYPE    PIC X.
+           05  SW-AMOUNT              PIC 9(7)V99.
+           05  SW-STATUS              PIC X(10).
+           05  FILLER                 PIC X(47).
+
+      * Sorted Daily Report File Record Structure
+       FD  SORTED-REPORT-FILE.
+       01  SORTED-RECORD.
+           05  SR-RECORD-TYPE         PIC X(3).
+               88  SORTED-DETAIL-LINE     VALUE 'DTL'.
+           05  SR-REPORT-TEXT         PIC X(77).
+       01  SORTED-DETAIL-RECORD REDEFINES SORTED-RECORD.
+           05  FILLER                 PIC X(3).
+           05  SR-CUSTOMER-ID         PIC X(10).
+           05  SR-TRANSACTION-TYPE    PIC X.
+           05  SR-AMOUNT              PIC 9(7)V99.
+           05  SR-STATUS              PIC X(10).
+           05  FILLER                 PIC X(47).
+
+       COPY "acctmast_record.cbl".
+
+       COPY "balsnap_record.cbl".
+
+      * Reconciliation Report File Record Structure
+       FD  RECONCILIATION-REPORT-FILE.
+       01  RECONCILIATION-RECORD.
+           05  RC-CUSTOMER-ID         PIC X(10).
+           05  RC-NET-MOVEMENT        PIC S9(9)V99.
+           05  RC-BALANCE-DELTA       PIC S9(9)V99.
+           05  RC-DIFFERENCE          PIC S9(9)V99.
+           05  RC-STATUS              PIC X(10).
+               88  RECON-TIES-OUT         VALUE 'TIE'.
+               88  RECON-OUT-OF-BALANCE   VALUE 'BREAK'.
+
+      * Error Log File Record Structure
+       FD  ERROR-LOG-FILE.
+       01  ERROR-RECORD.
+           05  ER-ERROR-MESSAGE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * File Status Variables
+       01  WS-FILE-STATUSES.
+           05  WS-REPORT-FILE-STATUS      PIC XX.
+           05  WS-SORTED-FILE-STATUS      PIC XX.
+           05  WS-ACCOUNT-FILE-STATUS     PIC XX.
+           05  WS-SNAPSHOT-FILE-STATUS    PIC XX.
+           05  WS-RECON-FILE-STATUS       PIC XX.
+           05  WS-ERROR-FILE-STATUS       PIC XX.
+
+      * Processing Statistics
+       01  WS-PROCESSING-STATS.
+           05  WS-CUSTOMERS-CHECKED   PIC 9(5) COMP VALUE ZERO.
+           05  WS-CUSTOMERS-TIED      PIC 9(5) COMP VALUE ZERO.
+           05  WS-CUSTOMERS-BROKEN    PIC 9(5) COMP VALUE ZERO.
+
+      * Work Areas and Flags
+       01  WS-WORK-AREAS.
+           05  WS-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+               88  NOT-END-OF-FILE        VALUE 'N'.
+
+           05  WS-FIRST-RECORD-FLAG       PIC X VALUE 'Y'.
+               88  FIRST-RECORD           VALUE 'Y'.
+
+           05  WS-LOOKUP-STATUS           PIC X.
+               88  LOOKUP-FOUND           VALUE 'F'.
+               88  LOOKUP-NOT-FOUND       VALUE 'N'.
+
+      * Control-Break Accumulators For The Customer Currently Totalling.
+       01  WS-CONTROL-BREAK-AREA.
+           05  WS-BREAK-CUSTOMER-ID       PIC X(10).
+           05  WS-NET-MOVEMENT            PIC S9(9)V99 VALUE ZERO.
+
+      * Date and Time Fields
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR            PIC 9(2).
+               10  WS-MINUTE          PIC 9(2).
+               10  WS-SECOND          PIC 9(2).
+
+       PROCEDURE DIVISION.
+      * Optional declarative section for additional error handling
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+      * BALANCE-SNAPSHOT-FILE is opened INPUT only and is expected to
+      * already exist from the BALANCE-SNAPSHOT run earlier in the
+      * overnight job stream, so any error opening it belongs in this
+      * list along with the others.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               DAILY-REPORT-FILE
+               SORTED-REPORT-FILE
+               ACCOUNT-MASTER-FILE
+               BALANCE-SNAPSHOT-FILE
+               RECONCILIATION-REPORT-FILE
+               ERROR-LOG-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING-SECTION SECTION.
+       MAIN-PROCESSING-ROUTINE.
+           PERFORM INITIALIZATION-ROUTINE
+           PERFORM PROCESS-SORTED-ACTIVITY
+               UNTIL END-OF-FILE
+           PERFORM FINISH-LAST-CUSTOMER
+           PERFORM GENERATE-SUMMARY-REPORT
+           PERFORM CLEANUP-ROUTINE
+           STOP RUN.
+
+       INITIALIZATION-ROUTINE.
+      * Sort the day's activity into customer ID order so it can be
+      * totalled with a control break.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CUSTOMER-ID
+               USING DAILY-REPORT-FILE
+               GIVING SORTED-REPORT-FILE
+
+           OPEN INPUT SORTED-REPORT-FILE
+                I-O   ACCOUNT-MASTER-FILE
+                INPUT BALANCE-SNAPSHOT-FILE
+                OUTPUT RECONCILIATION-REPORT-FILE
+                OUTPUT ERROR-LOG-FILE
+
+           PERFORM CHECK-FILE-STATUSES
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           DISPLAY "DAILY BALANCE RECONCILIATION"
+           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY.
+
+       CHECK-FILE-STATUSES.
+           IF WS-SORTED-FILE-STATUS NOT = "00"
+              MOVE "ERROR OPENING SORTED REPORT FILE"
+                TO ER-ERROR-MESSAGE
+              WRITE ERROR-RECORD
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+              MOVE "ERROR OPENING ACCOUNT MASTER FILE"
+                TO ER-ERROR-MESSAGE
+              WRITE ERROR-RECORD
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+           IF WS-SNAPSHOT-FILE-STATUS NOT = "00"
+              MOVE "ERROR OPENING BALANCE SNAPSHOT FILE"
+                TO ER-ERROR-MESSAGE
+              WRITE ERROR-RECORD
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       PROCESS-SORTED-ACTIVITY.
+           READ SORTED-REPORT-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+                   GO TO EXIT-PROCESS-SORTED-ACTIVITY
+           END-READ
+
+      * Skip print-image header/column/subtotal/grand-total lines;
+      * only DETAIL-LINE records carry customer activity to total.
+           IF NOT SORTED-DETAIL-LINE
+               GO TO EXIT-PROCESS-SORTED-ACTIVITY
+           END-IF
+
+           IF FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD-FLAG
+               MOVE SR-CUSTOMER-ID TO WS-BREAK-CUSTOMER-ID
+           END-IF
+
+           IF SR-CUSTOMER-ID NOT = WS-BREAK-CUSTOMER-ID
+               PERFORM COMPARE-CUSTOMER-BALANCE
+               MOVE SR-CUSTOMER-ID TO WS-BREAK-CUSTOMER-ID
+               MOVE ZERO TO WS-NET-MOVEMENT
+           END-IF
+
+           IF SR-STATUS = "SUCCESS"
+               PERFORM ACCUMULATE-NET-MOVEMENT
+           END-IF.
+
+       EXIT-PROCESS-SORTED-ACTIVITY.
+           EXIT.
+
+       ACCUMULATE-NET-MOVEMENT.
+      * 'F' (overdraft fee) reduces the balance the same as a
+      * withdrawal, so it nets out the same way for reconciliation.
+           IF SR-TRANSACTION-TYPE = 'D'
+               ADD SR-AMOUNT TO WS-NET-MOVEMENT
+           ELSE
+               IF SR-TRANSACTION-TYPE = 'W' OR SR-TRANSACTION-TYPE = 'F'
+                   SUBTRACT SR-AMOUNT FROM WS-NET-MOVEMENT
+               END-IF
+           END-IF.
+
+       FINISH-LAST-CUSTOMER.
+           IF NOT FIRST-RECORD
+               PERFORM COMPARE-CUSTOMER-BALANCE
+           END-IF.
+
+       COMPARE-CUSTOMER-BALANCE.
+           ADD 1 TO WS-CUSTOMERS-CHECKED
+           SET LOOKUP-FOUND TO TRUE
+
+           MOVE WS-BREAK-CUSTOMER-ID TO AM-CUSTOMER-ID
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   SET LOOKUP-NOT-FOUND TO TRUE
+           END-READ
+
+           MOVE WS-BREAK-CUSTOMER-ID TO SB-CUSTOMER-ID
+           READ BALANCE-SNAPSHOT-FILE
+               INVALID KEY
+                   SET LOOKUP-NOT-FOUND TO TRUE
+           END-READ
+
+           IF LOOKUP-NOT-FOUND
+               MOVE WS-BREAK-CUSTOMER-ID TO RC-CUSTOMER-ID
+               MOVE WS-NET-MOVEMENT      TO RC-NET-MOVEMENT
+               MOVE ZERO                 TO RC-BALANCE-DELTA
+               MOVE WS-NET-MOVEMENT      TO RC-DIFFERENCE
+               SET RECON-OUT-OF-BALANCE TO TRUE
+               WRITE RECONCILIATION-RECORD
+               ADD 1 TO WS-CUSTOMERS-BROKEN
+               MOVE "CUSTOMER MISSING FROM ACCTMASTER OR BALSNAP"
+                 TO ER-ERROR-MESSAGE
+               WRITE ERROR-RECORD
+               GO TO EXIT-COMPARE-CUSTOMER-BALANCE
+           END-IF
+
+           MOVE WS-BREAK-CUSTOMER-ID     TO RC-CUSTOMER-ID
+           MOVE WS-NET-MOVEMENT          TO RC-NET-MOVEMENT
+           COMPUTE RC-BALANCE-DELTA =
+               AM-ACCOUNT-BALANCE - SB-BEGINNING-BALANCE
+           COMPUTE RC-DIFFERENCE = RC-BALANCE-DELTA - RC-NET-MOVEMENT
+
+           IF RC-DIFFERENCE = ZERO
+               SET RECON-TIES-OUT TO TRUE
+               ADD 1 TO WS-CUSTOMERS-TIED
+           ELSE
+               SET RECON-OUT-OF-BALANCE TO TRUE
+               ADD 1 TO WS-CUSTOMERS-BROKEN
+               MOVE "CUSTOMER OUT OF BALANCE ON DAILY RECONCILIATION"
+                 TO ER-ERROR-MESSAGE
+               WRITE ERROR-RECORD
+           END-IF
+
+           WRITE RECONCILIATION-RECORD.
+
+       EXIT-COMPARE-CUSTOMER-BALANCE.
+           EXIT.
+
+       GENERATE-SUMMARY-REPORT.
+           DISPLAY "DAILY RECONCILIATION SUMMARY"
+           DISPLAY "Customers Checked: " WS-CUSTOMERS-CHECKED
+           DISPLAY "Customers Tied:    " WS-CUSTOMERS-TIED
+           DISPLAY "Customers Broken:  " WS-CUSTOMERS-BROKEN.
+
+       CLEANUP-ROUTINE.
+           CLOSE SORTED-REPORT-FILE
+                 ACCOUNT-MASTER-FILE
+                 BALANCE-SNAPSHOT-FILE
+                 RECONCILIATION-REPORT-FILE
+                 ERROR-LOG-FILE
+
+           DISPLAY "DAILY BALANCE RECONCILIATION COMPLETE".
+
+       ABNORMAL-TERMINATION.
+           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
+           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR"
+             TO ER-ERROR-MESSAGE
+           WRITE ERROR-RECORD
+           STOP RUN.
