@@ -0,0 +1,11 @@
+      *================================================================*
+      * Shared FILE-CONTROL entry for the Balance Snapshot File.      *
+      * COPYed by every program that opens BALSNAP, so the access     *
+      * mode and key never drift between programs.                    *
+      *================================================================*
+           SELECT BALANCE-SNAPSHOT-FILE
+               ASSIGN TO "BALSNAP"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SB-CUSTOMER-ID
+               FILE STATUS IS WS-SNAPSHOT-FILE-STATUS.
