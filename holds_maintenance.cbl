@@ -0,0 +1,322 @@
+      *================================================================*
+      * Account Holds Maintenance                                     *
+      * Places and releases holds against ACCTMASTER so compliance    *
+      * can freeze or unfreeze an account without hand-editing the    *
+      * account master file directly.                                 *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOLDS-MAINTENANCE.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS. PLACES AND RELEASES ACCOUNT HOLDS FOR COMPLIANCE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLD-REQUEST-FILE
+               ASSIGN TO "HOLDREQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLD-REQUEST-FILE-STATUS.
+
+           COPY "acctmast_select.cbl".
+
+           SELECT HOLDS-FILE
+               ASSIGN TO "HOLDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HD-CUSTOMER-ID
+               FILE STATUS IS WS-HOLDS-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Hold Request File Record Structure
+       FD  HOLD-REQUEST-FILE.
+       01  HOLD-REQUEST-RECORD.
+           05  HR-CUSTOMER-ID         PIC X(10).
+           05  HR-ACTION              PIC X.
+               88  HOLD-ACTION-PLACE      VALUE 'P'.
+               88  HOLD-ACTION-RELEASE    VALUE 'R'.
+           05  HR-REASON-CODE         PIC X(02).
+               88  HOLD-REASON-FRAUD      VALUE 'FR'.
+               88  HOLD-REASON-COURT      VALUE 'CO'.
+               88  HOLD-REASON-DECEASED   VALUE 'DC'.
+
+       COPY "acctmast_record.cbl".
+
+      * Holds File Record Structure
+       FD  HOLDS-FILE.
+       01  HOLDS-RECORD.
+           05  HD-CUSTOMER-ID         PIC X(10).
+           05  HD-HOLD-STATUS         PIC X.
+               88  HOLD-ACTIVE            VALUE 'A'.
+               88  HOLD-RELEASED          VALUE 'R'.
+           05  HD-REASON-CODE         PIC X(02).
+           05  HD-PLACED-DATE         PIC 9(08).
+           05  HD-RELEASED-DATE       PIC 9(08).
+
+      * Error Log File Record Structure
+       FD  ERROR-LOG-FILE.
+       01  ERROR-RECORD.
+           05  ER-ERROR-MESSAGE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * File Status Variables
+       01  WS-FILE-STATUSES.
+           05  WS-HOLD-REQUEST-FILE-STATUS PIC XX.
+           05  WS-ACCOUNT-FILE-STATUS      PIC XX.
+           05  WS-HOLDS-FILE-STATUS        PIC XX.
+           05  WS-ERROR-FILE-STATUS        PIC XX.
+
+      * Processing Statistics
+       01  WS-PROCESSING-STATS.
+           05  WS-TOTAL-REQUESTS      PIC 9(5) COMP VALUE ZERO.
+           05  WS-SUCCESSFUL-REQUESTS PIC 9(5) COMP VALUE ZERO.
+           05  WS-FAILED-REQUESTS     PIC 9(5) COMP VALUE ZERO.
+
+      * Work Areas and Flags
+       01  WS-WORK-AREAS.
+           05  WS-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+               88  NOT-END-OF-FILE        VALUE 'N'.
+
+           05  WS-REQUEST-STATUS          PIC X.
+               88  REQUEST-VALID          VALUE 'V'.
+               88  REQUEST-INVALID        VALUE 'I'.
+
+      * Date and Time Fields
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR            PIC 9(2).
+               10  WS-MINUTE          PIC 9(2).
+               10  WS-SECOND          PIC 9(2).
+
+       PROCEDURE DIVISION.
+      * Optional declarative section for additional error handling
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+      * HOLDS-FILE is not listed here: it is created on its very
+      * first run (file status 35 is expected then, not an error),
+      * and CHECK-FILE-STATUSES below handles that case explicitly.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               HOLD-REQUEST-FILE
+               ACCOUNT-MASTER-FILE
+               ERROR-LOG-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING-SECTION SECTION.
+       MAIN-PROCESSING-ROUTINE.
+           PERFORM INITIALIZATION-ROUTINE
+           PERFORM PROCESS-HOLD-REQUESTS
+               UNTIL END-OF-FILE
+           PERFORM GENERATE-SUMMARY-REPORT
+           PERFORM CLEANUP-ROUTINE
+           STOP RUN.
+
+       INITIALIZATION-ROUTINE.
+      * Open all required files
+           OPEN INPUT  HOLD-REQUEST-FILE
+                I-O    ACCOUNT-MASTER-FILE
+                I-O    HOLDS-FILE
+                OUTPUT ERROR-LOG-FILE
+
+           PERFORM CHECK-FILE-STATUSES
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           DISPLAY "ACCOUNT HOLDS MAINTENANCE"
+           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY.
+
+       CHECK-FILE-STATUSES.
+           IF WS-HOLD-REQUEST-FILE-STATUS NOT = "00"
+              MOVE "ERROR OPENING HOLD REQUEST FILE" TO ER-ERROR-MESSAGE
+              WRITE ERROR-RECORD
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+      * ACCTMASTER and HOLDS are maintained across many runs; a status
+      * of 35 (file not found) only means this is the very first run.
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+              MOVE "ERROR OPENING ACCOUNT MASTER FILE"
+                TO ER-ERROR-MESSAGE
+              WRITE ERROR-RECORD
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+           IF WS-HOLDS-FILE-STATUS = "35"
+              CLOSE HOLDS-FILE
+              OPEN OUTPUT HOLDS-FILE
+              CLOSE HOLDS-FILE
+              OPEN I-O HOLDS-FILE
+           END-IF.
+
+           IF WS-HOLDS-FILE-STATUS NOT = "00"
+              MOVE "ERROR OPENING HOLDS FILE" TO ER-ERROR-MESSAGE
+              WRITE ERROR-RECORD
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       PROCESS-HOLD-REQUESTS.
+           READ HOLD-REQUEST-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+                   GO TO EXIT-PROCESS-HOLD-REQUESTS
+           END-READ
+
+           ADD 1 TO WS-TOTAL-REQUESTS
+           MOVE 'V' TO WS-REQUEST-STATUS
+
+           MOVE HR-CUSTOMER-ID TO AM-CUSTOMER-ID
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   SET REQUEST-INVALID TO TRUE
+                   MOVE "INVALID CUSTOMER ID ON HOLD REQUEST"
+                       TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+           END-READ
+
+           IF REQUEST-VALID AND HOLD-ACTION-PLACE
+               PERFORM PLACE-HOLD
+           END-IF
+
+           IF REQUEST-VALID AND HOLD-ACTION-RELEASE
+               PERFORM RELEASE-HOLD
+           END-IF
+
+           IF REQUEST-VALID AND NOT HOLD-ACTION-PLACE
+                             AND NOT HOLD-ACTION-RELEASE
+               SET REQUEST-INVALID TO TRUE
+               MOVE "INVALID HOLD REQUEST ACTION CODE"
+                   TO ER-ERROR-MESSAGE
+               WRITE ERROR-RECORD
+           END-IF
+
+           IF REQUEST-VALID
+               ADD 1 TO WS-SUCCESSFUL-REQUESTS
+           ELSE
+               ADD 1 TO WS-FAILED-REQUESTS
+           END-IF.
+
+       EXIT-PROCESS-HOLD-REQUESTS.
+           EXIT.
+
+       PLACE-HOLD.
+      * Freeze the account and record the hold with its reason code.
+      * An account that is not currently active (already suspended by
+      * an earlier hold, or closed since the request was queued) is
+      * not a valid target for a new hold.
+           IF NOT ACCOUNT-ACTIVE
+               SET REQUEST-INVALID TO TRUE
+               MOVE "ACCOUNT NOT ACTIVE FOR HOLD REQUEST"
+                   TO ER-ERROR-MESSAGE
+               WRITE ERROR-RECORD
+               GO TO EXIT-PLACE-HOLD
+           END-IF
+
+           SET ACCOUNT-SUSPENDED TO TRUE
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE "ACCOUNT UPDATE FAILED ON HOLD"
+                       TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+           END-REWRITE
+
+           MOVE HR-CUSTOMER-ID TO HD-CUSTOMER-ID
+           SET HOLD-ACTIVE TO TRUE
+           MOVE HR-REASON-CODE TO HD-REASON-CODE
+           MOVE WS-CURRENT-DATE TO HD-PLACED-DATE
+           MOVE ZERO TO HD-RELEASED-DATE
+           REWRITE HOLDS-RECORD
+               INVALID KEY
+                   WRITE HOLDS-RECORD
+           END-REWRITE.
+
+       EXIT-PLACE-HOLD.
+           EXIT.
+
+       RELEASE-HOLD.
+      * Read the existing hold record; there must be one to release.
+           MOVE HR-CUSTOMER-ID TO HD-CUSTOMER-ID
+           READ HOLDS-FILE
+               INVALID KEY
+                   SET REQUEST-INVALID TO TRUE
+                   MOVE "NO HOLD ON FILE TO RELEASE"
+                       TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+           END-READ
+
+           IF NOT REQUEST-VALID
+               GO TO EXIT-RELEASE-HOLD
+           END-IF
+
+      * An account since closed (or never actually suspended) is not
+      * a valid target for a hold release; releasing a stale hold
+      * must not flip its status back to active, so the account is
+      * checked before the hold record itself is marked released.
+           MOVE HR-CUSTOMER-ID TO AM-CUSTOMER-ID
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   SET REQUEST-INVALID TO TRUE
+           END-READ
+
+           IF REQUEST-VALID AND NOT ACCOUNT-SUSPENDED
+               SET REQUEST-INVALID TO TRUE
+               MOVE "ACCOUNT NOT SUSPENDED FOR HOLD RELEASE"
+                   TO ER-ERROR-MESSAGE
+               WRITE ERROR-RECORD
+           END-IF
+
+           IF NOT REQUEST-VALID
+               GO TO EXIT-RELEASE-HOLD
+           END-IF
+
+           SET HOLD-RELEASED TO TRUE
+           MOVE WS-CURRENT-DATE TO HD-RELEASED-DATE
+           REWRITE HOLDS-RECORD
+               INVALID KEY
+                   MOVE "HOLD RELEASE UPDATE FAILED"
+                       TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+           END-REWRITE
+
+           SET ACCOUNT-ACTIVE TO TRUE
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE "ACCOUNT UPDATE FAILED ON RELEASE"
+                       TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+           END-REWRITE.
+
+       EXIT-RELEASE-HOLD.
+           EXIT.
+
+       GENERATE-SUMMARY-REPORT.
+           DISPLAY "HOLDS MAINTENANCE SUMMARY"
+           DISPLAY "Total Requests:     " WS-TOTAL-REQUESTS
+           DISPLAY "Successful Requests:" WS-SUCCESSFUL-REQUESTS
+           DISPLAY "Failed Requests:    " WS-FAILED-REQUESTS.
+
+       CLEANUP-ROUTINE.
+           CLOSE HOLD-REQUEST-FILE
+                 ACCOUNT-MASTER-FILE
+                 HOLDS-FILE
+                 ERROR-LOG-FILE
+
+           DISPLAY "ACCOUNT HOLDS MAINTENANCE COMPLETE".
+
+       ABNORMAL-TERMINATION.
+           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
+           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR"
+             TO ER-ERROR-MESSAGE
+           WRITE ERROR-RECORD
+           STOP RUN.
