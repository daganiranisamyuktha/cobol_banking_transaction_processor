@@ -0,0 +1,158 @@
+      *================================================================*
+      * Beginning-Of-Day Balance Snapshot                              *
+      * Walks every account on ACCOUNT-MASTER-FILE and writes a        *
+      * matching BALSNAP record so DAILY-RECONCILIATION has a          *
+      * beginning-of-day balance to compare the day's ending balance   *
+      * against. Runs earlier in the overnight job stream, before      *
+      * BANKING-TRANSACTION-PROCESSOR posts the day's transactions.    *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALANCE-SNAPSHOT.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS. TAKES THE BEGINNING-OF-DAY BALSNAP COPY OF ACCTMASTER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "acctmast_select.cbl".
+
+           COPY "balsnap_select.cbl".
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "acctmast_record.cbl".
+
+       COPY "balsnap_record.cbl".
+
+      * Error Log File Record Structure
+       FD  ERROR-LOG-FILE.
+       01  ERROR-RECORD.
+           05  ER-ERROR-MESSAGE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * File Status Variables
+       01  WS-FILE-STATUSES.
+           05  WS-ACCOUNT-FILE-STATUS     PIC XX.
+           05  WS-SNAPSHOT-FILE-STATUS    PIC XX.
+           05  WS-ERROR-FILE-STATUS       PIC XX.
+
+      * Processing Statistics
+       01  WS-PROCESSING-STATS.
+           05  WS-ACCOUNTS-SNAPPED    PIC 9(5) COMP VALUE ZERO.
+
+      * Work Areas and Flags
+       01  WS-WORK-AREAS.
+           05  WS-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+               88  NOT-END-OF-FILE        VALUE 'N'.
+
+      * Date and Time Fields
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR            PIC 9(2).
+               10  WS-MINUTE          PIC 9(2).
+               10  WS-SECOND          PIC 9(2).
+
+       PROCEDURE DIVISION.
+      * Optional declarative section for additional error handling
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+      * BALANCE-SNAPSHOT-FILE is opened OUTPUT fresh every run - this
+      * program always builds today's BALSNAP from scratch, so there
+      * is no "first run" status 35 to special-case the way I-O opens
+      * elsewhere in this system do - and can stay in this list.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               ACCOUNT-MASTER-FILE
+               BALANCE-SNAPSHOT-FILE
+               ERROR-LOG-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING-SECTION SECTION.
+       MAIN-PROCESSING-ROUTINE.
+           PERFORM INITIALIZATION-ROUTINE
+           PERFORM SNAPSHOT-ONE-ACCOUNT
+               UNTIL END-OF-FILE
+           PERFORM GENERATE-SUMMARY-REPORT
+           PERFORM CLEANUP-ROUTINE
+           STOP RUN.
+
+       INITIALIZATION-ROUTINE.
+      * Open all required files. BALSNAP is rebuilt from scratch every
+      * time this program runs, so it is always OPEN OUTPUT here even
+      * though it is an indexed file elsewhere opened I-O.
+           OPEN INPUT  ACCOUNT-MASTER-FILE
+                OUTPUT BALANCE-SNAPSHOT-FILE
+                OUTPUT ERROR-LOG-FILE
+
+           PERFORM CHECK-FILE-STATUSES
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           DISPLAY "BEGINNING-OF-DAY BALANCE SNAPSHOT"
+           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY
+
+      * Position at the start of ACCTMASTER for a full-file scan.
+           MOVE LOW-VALUES TO AM-CUSTOMER-ID
+           START ACCOUNT-MASTER-FILE KEY IS NOT LESS THAN AM-CUSTOMER-ID
+               INVALID KEY
+                   SET END-OF-FILE TO TRUE
+           END-START.
+
+       CHECK-FILE-STATUSES.
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+              MOVE "ERROR OPENING ACCOUNT MASTER FILE"
+                TO ER-ERROR-MESSAGE
+              WRITE ERROR-RECORD
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       SNAPSHOT-ONE-ACCOUNT.
+           READ ACCOUNT-MASTER-FILE NEXT RECORD
+               AT END
+                   SET END-OF-FILE TO TRUE
+                   GO TO EXIT-SNAPSHOT-ONE-ACCOUNT
+           END-READ
+
+           MOVE AM-CUSTOMER-ID     TO SB-CUSTOMER-ID
+           MOVE AM-ACCOUNT-BALANCE TO SB-BEGINNING-BALANCE
+           WRITE SNAPSHOT-RECORD
+               INVALID KEY
+                   MOVE "ERROR WRITING BALANCE SNAPSHOT RECORD"
+                     TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+           END-WRITE
+
+           ADD 1 TO WS-ACCOUNTS-SNAPPED.
+
+       EXIT-SNAPSHOT-ONE-ACCOUNT.
+           EXIT.
+
+       GENERATE-SUMMARY-REPORT.
+           DISPLAY "BALANCE SNAPSHOT SUMMARY"
+           DISPLAY "Accounts Snapshotted: " WS-ACCOUNTS-SNAPPED.
+
+       CLEANUP-ROUTINE.
+           CLOSE ACCOUNT-MASTER-FILE
+                 BALANCE-SNAPSHOT-FILE
+                 ERROR-LOG-FILE
+
+           DISPLAY "BALANCE SNAPSHOT COMPLETE".
+
+       ABNORMAL-TERMINATION.
+           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
+           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR"
+             TO ER-ERROR-MESSAGE
+           WRITE ERROR-RECORD
+           STOP RUN.
