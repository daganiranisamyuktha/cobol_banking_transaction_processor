@@ -0,0 +1,230 @@
+      *================================================================*
+      * Nightly Interest Accrual                                      *
+      * Walks every ACTIVE account on ACCOUNT-MASTER-FILE, accrues    *
+      * interest against AM-ACCOUNT-BALANCE at the rate on file for   *
+      * that account status, and posts the credit directly.           *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-CALC.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS. ACCRUES AND POSTS NIGHTLY INTEREST ON ACTIVE ACCOUNTS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "acctmast_select.cbl".
+
+           SELECT RATE-TABLE-FILE
+               ASSIGN TO "RATETABLE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RT-ACCOUNT-STATUS
+               FILE STATUS IS WS-RATE-FILE-STATUS.
+
+           SELECT INTEREST-REPORT-FILE
+               ASSIGN TO "INTERESTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTEREST-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "acctmast_record.cbl".
+
+      * Rate Table File Record Structure - one record per account
+      * status, holding the annual interest rate that status earns.
+       FD  RATE-TABLE-FILE.
+       01  RATE-TABLE-RECORD.
+           05  RT-ACCOUNT-STATUS      PIC X(10).
+           05  RT-ANNUAL-RATE         PIC 9V9(6).
+
+      * Interest Report File Record Structure - one line per account
+      * credited with interest on this run.
+       FD  INTEREST-REPORT-FILE.
+       01  INTEREST-REPORT-RECORD.
+           05  IR-CUSTOMER-ID         PIC X(10).
+           05  IR-BALANCE-BEFORE      PIC S9(10)V99.
+           05  IR-INTEREST-AMOUNT     PIC S9(10)V99.
+           05  IR-BALANCE-AFTER       PIC S9(10)V99.
+
+      * Error Log File Record Structure
+       FD  ERROR-LOG-FILE.
+       01  ERROR-RECORD.
+           05  ER-ERROR-MESSAGE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * File Status Variables
+       01  WS-FILE-STATUSES.
+           05  WS-ACCOUNT-FILE-STATUS     PIC XX.
+           05  WS-RATE-FILE-STATUS        PIC XX.
+           05  WS-INTEREST-FILE-STATUS    PIC XX.
+           05  WS-ERROR-FILE-STATUS       PIC XX.
+
+      * Processing Statistics
+       01  WS-PROCESSING-STATS.
+           05  WS-ACCOUNTS-SCANNED    PIC 9(5) COMP VALUE ZERO.
+           05  WS-ACCOUNTS-CREDITED   PIC 9(5) COMP VALUE ZERO.
+
+      * Work Areas and Flags
+       01  WS-WORK-AREAS.
+           05  WS-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+               88  NOT-END-OF-FILE        VALUE 'N'.
+
+           05  WS-RATE-LOOKUP-STATUS      PIC X.
+               88  RATE-FOUND             VALUE 'F'.
+               88  RATE-NOT-FOUND         VALUE 'N'.
+
+      * Interest Computation Work Areas.
+       01  WS-INTEREST-WORK-AREA.
+           05  WS-ANNUAL-RATE             PIC 9V9(6).
+           05  WS-DAYS-PER-YEAR           PIC 9(3) COMP VALUE 365.
+           05  WS-INTEREST-AMOUNT         PIC S9(10)V99.
+
+      * Date and Time Fields
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR            PIC 9(2).
+               10  WS-MINUTE          PIC 9(2).
+               10  WS-SECOND          PIC 9(2).
+
+       PROCEDURE DIVISION.
+      * Optional declarative section for additional error handling
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               ACCOUNT-MASTER-FILE
+               RATE-TABLE-FILE
+               INTEREST-REPORT-FILE
+               ERROR-LOG-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING-SECTION SECTION.
+       MAIN-PROCESSING-ROUTINE.
+           PERFORM INITIALIZATION-ROUTINE
+           PERFORM ACCRUE-ACCOUNT-INTEREST
+               UNTIL END-OF-FILE
+           PERFORM GENERATE-SUMMARY-REPORT
+           PERFORM CLEANUP-ROUTINE
+           STOP RUN.
+
+       INITIALIZATION-ROUTINE.
+      * Open all required files
+           OPEN I-O    ACCOUNT-MASTER-FILE
+                INPUT  RATE-TABLE-FILE
+                OUTPUT INTEREST-REPORT-FILE
+                OUTPUT ERROR-LOG-FILE
+
+           PERFORM CHECK-FILE-STATUSES
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           DISPLAY "NIGHTLY INTEREST ACCRUAL"
+           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY
+
+      * Position at the start of ACCTMASTER for a full-file scan.
+           MOVE LOW-VALUES TO AM-CUSTOMER-ID
+           START ACCOUNT-MASTER-FILE KEY IS NOT LESS THAN AM-CUSTOMER-ID
+               INVALID KEY
+                   SET END-OF-FILE TO TRUE
+           END-START.
+
+       CHECK-FILE-STATUSES.
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+              MOVE "ERROR OPENING ACCOUNT MASTER FILE"
+                TO ER-ERROR-MESSAGE
+              WRITE ERROR-RECORD
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+           IF WS-RATE-FILE-STATUS NOT = "00"
+              MOVE "ERROR OPENING RATE TABLE FILE" TO ER-ERROR-MESSAGE
+              WRITE ERROR-RECORD
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       ACCRUE-ACCOUNT-INTEREST.
+           READ ACCOUNT-MASTER-FILE NEXT RECORD
+               AT END
+                   SET END-OF-FILE TO TRUE
+                   GO TO EXIT-ACCRUE-ACCOUNT-INTEREST
+           END-READ
+
+           ADD 1 TO WS-ACCOUNTS-SCANNED
+
+           IF ACCOUNT-ACTIVE
+               PERFORM CREDIT-INTEREST-IF-RATED
+           END-IF.
+
+       EXIT-ACCRUE-ACCOUNT-INTEREST.
+           EXIT.
+
+       CREDIT-INTEREST-IF-RATED.
+           SET RATE-FOUND TO TRUE
+           MOVE AM-ACCOUNT-STATUS TO RT-ACCOUNT-STATUS
+           READ RATE-TABLE-FILE
+               INVALID KEY
+                   SET RATE-NOT-FOUND TO TRUE
+                   MOVE "NO INTEREST RATE ON FILE FOR STATUS"
+                     TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+           END-READ
+
+           IF RATE-NOT-FOUND
+               GO TO EXIT-CREDIT-INTEREST-IF-RATED
+           END-IF
+
+           MOVE RT-ANNUAL-RATE TO WS-ANNUAL-RATE
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               AM-ACCOUNT-BALANCE * WS-ANNUAL-RATE / WS-DAYS-PER-YEAR
+
+           MOVE AM-CUSTOMER-ID     TO IR-CUSTOMER-ID
+           MOVE AM-ACCOUNT-BALANCE TO IR-BALANCE-BEFORE
+
+           ADD WS-INTEREST-AMOUNT TO AM-ACCOUNT-BALANCE
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE "INTEREST POSTING FAILED" TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+                   GO TO EXIT-CREDIT-INTEREST-IF-RATED
+           END-REWRITE
+
+           MOVE WS-INTEREST-AMOUNT TO IR-INTEREST-AMOUNT
+           MOVE AM-ACCOUNT-BALANCE TO IR-BALANCE-AFTER
+           WRITE INTEREST-REPORT-RECORD
+
+           ADD 1 TO WS-ACCOUNTS-CREDITED.
+
+       EXIT-CREDIT-INTEREST-IF-RATED.
+           EXIT.
+
+       GENERATE-SUMMARY-REPORT.
+           DISPLAY "INTEREST ACCRUAL SUMMARY"
+           DISPLAY "Accounts Scanned: " WS-ACCOUNTS-SCANNED
+           DISPLAY "Accounts Credited:" WS-ACCOUNTS-CREDITED.
+
+       CLEANUP-ROUTINE.
+           CLOSE ACCOUNT-MASTER-FILE
+                 RATE-TABLE-FILE
+                 INTEREST-REPORT-FILE
+                 ERROR-LOG-FILE
+
+           DISPLAY "NIGHTLY INTEREST ACCRUAL COMPLETE".
+
+       ABNORMAL-TERMINATION.
+           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
+           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR"
+             TO ER-ERROR-MESSAGE
+           WRITE ERROR-RECORD
+           STOP RUN.
