@@ -0,0 +1,11 @@
+      *================================================================*
+      * Shared FILE-CONTROL entry for the Account Master File.        *
+      * COPYed by every program that opens ACCTMASTER, so the access  *
+      * mode and key never drift between programs.                    *
+      *================================================================*
+           SELECT ACCOUNT-MASTER-FILE
+               ASSIGN TO "ACCTMASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-CUSTOMER-ID
+               FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
