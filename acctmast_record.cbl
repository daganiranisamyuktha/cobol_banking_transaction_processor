@@ -0,0 +1,17 @@
+      *================================================================*
+      * Shared Account Master File Record Structure.                  *
+      * COPYed into the FILE SECTION of every program that reads or   *
+      * writes ACCTMASTER, so the layout never drifts between them.   *
+      *================================================================*
+       FD  ACCOUNT-MASTER-FILE.
+       01  ACCOUNT-RECORD.
+           05  AM-CUSTOMER-ID         PIC X(10).
+           05  AM-ACCOUNT-BALANCE     PIC S9(10)V99.
+           05  AM-ACCOUNT-STATUS      PIC X(10).
+               88  ACCOUNT-ACTIVE     VALUE 'ACTIVE'.
+               88  ACCOUNT-SUSPENDED  VALUE 'SUSPENDED'.
+               88  ACCOUNT-CLOSED     VALUE 'CLOSED'.
+      *    APPROVED OVERDRAFT CUSHION; A WITHDRAWAL MAY DRIVE
+      *    AM-ACCOUNT-BALANCE NEGATIVE DOWN TO THIS LIMIT BEFORE IT
+      *    IS REJECTED OUTRIGHT FOR INSUFFICIENT FUNDS.
+           05  AM-OVERDRAFT-LIMIT     PIC 9(10)V99.
