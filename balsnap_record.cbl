@@ -0,0 +1,11 @@
+      *================================================================*
+      * Shared Balance Snapshot File Record Structure.                *
+      * COPYed into the FILE SECTION of every program that reads or   *
+      * writes BALSNAP, so the layout never drifts between them.      *
+      * This is the beginning-of-day copy of ACCTMASTER taken before  *
+      * the day's transactions post.                                  *
+      *================================================================*
+       FD  BALANCE-SNAPSHOT-FILE.
+       01  SNAPSHOT-RECORD.
+           05  SB-CUSTOMER-ID         PIC X(10).
+           05  SB-BEGINNING-BALANCE   PIC S9(10)V99.
