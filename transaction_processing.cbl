@@ -4,81 +4,324 @@
       *================================================================*
 
        VALIDATE-TRANSACTION.
-           * Reset transaction status
+      * Reset transaction status
            MOVE 'V' TO WS-TRANSACTION-STATUS
 
-           * Validate Customer ID exists
+      * Validate Customer ID exists
            MOVE TR-CUSTOMER-ID TO AM-CUSTOMER-ID
            READ ACCOUNT-MASTER-FILE
-               INVALID KEY 
+               INVALID KEY
                    SET TRANSACTION-INVALID TO TRUE
                    MOVE "INVALID CUSTOMER ID" TO ER-ERROR-MESSAGE
                    WRITE ERROR-RECORD
            END-READ.
 
+      * Reject any transaction against an account that is not ACTIVE
+      * (e.g. suspended for a fraud, court, or deceased-customer hold).
+           IF TRANSACTION-VALID AND NOT ACCOUNT-ACTIVE
+               SET TRANSACTION-INVALID TO TRUE
+               MOVE "ACCOUNT NOT ACTIVE" TO ER-ERROR-MESSAGE
+               WRITE ERROR-RECORD
+           END-IF.
+
+      * Save the from-side account so its data survives a second
+      * READ against the to-side account below.
+           IF TRANSACTION-VALID
+               MOVE AM-CUSTOMER-ID     TO WS-XFER-FROM-CUSTOMER-ID
+               MOVE AM-ACCOUNT-BALANCE TO WS-XFER-FROM-BALANCE
+               MOVE AM-ACCOUNT-STATUS  TO WS-XFER-FROM-STATUS
+               MOVE AM-OVERDRAFT-LIMIT TO WS-XFER-FROM-OVERDRAFT-LIMIT
+           END-IF.
+
+      * Validate the to-account of a transfer as one unit with the
+      * from-account, so a bad to-account fails the whole transfer.
+           IF TRANSACTION-VALID AND TRANSFER-TRANSACTION
+               PERFORM VALIDATE-TRANSFER-TO-ACCOUNT
+           END-IF.
+
+      * Reject a transaction already applied (or arriving out of
+      * order) for this customer using the sequence tracking file.
+           IF TRANSACTION-VALID
+               PERFORM VALIDATE-SEQUENCE-NUMBER
+           END-IF.
+
+       VALIDATE-SEQUENCE-NUMBER.
+           MOVE TR-CUSTOMER-ID TO ST-CUSTOMER-ID
+           READ SEQUENCE-TRACKING-FILE
+               INVALID KEY
+                   MOVE ZERO TO ST-LAST-SEQUENCE-NUMBER
+           END-READ
+
+           IF TR-SEQUENCE-NUMBER NOT > ST-LAST-SEQUENCE-NUMBER
+               SET TRANSACTION-INVALID TO TRUE
+               MOVE "DUPLICATE OR OUT OF ORDER SEQUENCE NUMBER"
+                 TO ER-ERROR-MESSAGE
+               WRITE ERROR-RECORD
+           END-IF.
+
+       VALIDATE-TRANSFER-TO-ACCOUNT.
+           IF TR-TO-CUSTOMER-ID = TR-CUSTOMER-ID
+               SET TRANSACTION-INVALID TO TRUE
+               MOVE "TRANSFER TO SAME ACCOUNT" TO ER-ERROR-MESSAGE
+               WRITE ERROR-RECORD
+               GO TO EXIT-VALIDATE-TRANSFER-TO-ACCOUNT
+           END-IF.
+
+           MOVE TR-TO-CUSTOMER-ID TO AM-CUSTOMER-ID
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   SET TRANSACTION-INVALID TO TRUE
+                   MOVE "INVALID TRANSFER TO ACCOUNT"
+                       TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+           END-READ.
+
+           IF NOT TRANSACTION-VALID
+               GO TO EXIT-VALIDATE-TRANSFER-TO-ACCOUNT
+           END-IF.
+
+           IF NOT ACCOUNT-ACTIVE
+               SET TRANSACTION-INVALID TO TRUE
+               MOVE "TRANSFER TO ACCOUNT NOT ACTIVE" TO ER-ERROR-MESSAGE
+               WRITE ERROR-RECORD
+               GO TO EXIT-VALIDATE-TRANSFER-TO-ACCOUNT
+           END-IF.
+
+           MOVE AM-CUSTOMER-ID     TO WS-XFER-TO-CUSTOMER-ID
+           MOVE AM-ACCOUNT-BALANCE TO WS-XFER-TO-BALANCE
+           MOVE AM-ACCOUNT-STATUS  TO WS-XFER-TO-STATUS
+
+      * The debit leg of a transfer may draw on the from-account's
+      * overdraft cushion the same as a withdrawal can.
+           COMPUTE WS-AVAILABLE-FUNDS =
+               WS-XFER-FROM-BALANCE + WS-XFER-FROM-OVERDRAFT-LIMIT
+
+           IF TR-AMOUNT > WS-AVAILABLE-FUNDS
+               SET TRANSACTION-INVALID TO TRUE
+               MOVE "INSUFFICIENT FUNDS FOR TRANSFER"
+                   TO ER-ERROR-MESSAGE
+               WRITE ERROR-RECORD
+           END-IF.
+
+       EXIT-VALIDATE-TRANSFER-TO-ACCOUNT.
+           EXIT.
+
        PROCESS-VALID-TRANSACTION.
-           * Handle Deposit Transaction
+      * Record this sequence number as applied for the customer
+      * before doing any account processing, so a rerun of the same
+      * input record is caught as a duplicate regardless of how the
+      * account-level processing below turns out.
+           PERFORM UPDATE-SEQUENCE-TRACKER
+
+      * Transfers touch two account records and rewrite both
+      * themselves; deposits and withdrawals share the single
+      * rewrite below against the account read in VALIDATE-
+      * TRANSACTION.
+           IF TRANSFER-TRANSACTION
+               PERFORM PROCESS-TRANSFER
+               GO TO EXIT-PROCESS-VALID-TRANSACTION
+           END-IF.
+
+      * Handle Deposit Transaction
            IF DEPOSIT-TRANSACTION
                PERFORM PROCESS-DEPOSIT
            END-IF.
 
-           * Handle Withdrawal Transaction
+      * Handle Withdrawal Transaction
            IF WITHDRAWAL-TRANSACTION
                PERFORM PROCESS-WITHDRAWAL
            END-IF.
 
-           * Update account master file
+      * Update account master file
            REWRITE ACCOUNT-RECORD
-               INVALID KEY 
+               INVALID KEY
                    MOVE "ACCOUNT UPDATE FAILED" TO ER-ERROR-MESSAGE
                    WRITE ERROR-RECORD
            END-REWRITE.
 
+       EXIT-PROCESS-VALID-TRANSACTION.
+           EXIT.
+
+       UPDATE-SEQUENCE-TRACKER.
+           MOVE TR-CUSTOMER-ID     TO ST-CUSTOMER-ID
+           MOVE TR-SEQUENCE-NUMBER TO ST-LAST-SEQUENCE-NUMBER
+           REWRITE SEQUENCE-TRACKING-RECORD
+               INVALID KEY
+                   WRITE SEQUENCE-TRACKING-RECORD
+           END-REWRITE.
+
+       PROCESS-TRANSFER.
+      * Debit the from-account first, using the balance snapshot
+      * taken in VALIDATE-TRANSACTION.
+           MOVE WS-XFER-FROM-CUSTOMER-ID TO AM-CUSTOMER-ID
+           MOVE WS-XFER-FROM-BALANCE     TO AM-ACCOUNT-BALANCE
+           MOVE WS-XFER-FROM-STATUS      TO AM-ACCOUNT-STATUS
+           MOVE AM-ACCOUNT-BALANCE       TO WS-AUDIT-BEFORE-BALANCE
+           MOVE TR-TRANSACTION-TYPE      TO WS-AUDIT-TRANSACTION-TYPE
+           SUBTRACT TR-AMOUNT FROM AM-ACCOUNT-BALANCE
+           PERFORM WRITE-AUDIT-ENTRY
+
+      * A transfer that draws the from-account negative earns the same
+      * overdraft fee a withdrawal would; the fee posts against the
+      * same record before it is rewritten below.
+           IF AM-ACCOUNT-BALANCE < ZERO
+               PERFORM ASSESS-OVERDRAFT-FEE
+           END-IF
+
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE "TRANSFER DEBIT FAILED" TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+           END-REWRITE
+
+      * Credit the to-account.
+           MOVE WS-XFER-TO-CUSTOMER-ID TO AM-CUSTOMER-ID
+           MOVE WS-XFER-TO-BALANCE     TO AM-ACCOUNT-BALANCE
+           MOVE WS-XFER-TO-STATUS      TO AM-ACCOUNT-STATUS
+           MOVE AM-ACCOUNT-BALANCE     TO WS-AUDIT-BEFORE-BALANCE
+           MOVE TR-TRANSACTION-TYPE    TO WS-AUDIT-TRANSACTION-TYPE
+           ADD TR-AMOUNT TO AM-ACCOUNT-BALANCE
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE "TRANSFER CREDIT FAILED" TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+           END-REWRITE
+           PERFORM WRITE-AUDIT-ENTRY
+
+      * Log both legs of the transfer to the daily report so account
+      * balancing ties out on each side: the from-account leg reports
+      * as a withdrawal and the to-account leg as a deposit, the same
+      * way a two-step manual transfer would have been logged before.
+           SET DETAIL-LINE                TO TRUE
+           MOVE WS-XFER-FROM-CUSTOMER-ID TO RP-CUSTOMER-ID
+           MOVE 'W'                      TO RP-TRANSACTION-TYPE
+           MOVE TR-AMOUNT                TO RP-AMOUNT
+           MOVE "SUCCESS"                TO RP-STATUS
+           WRITE REPORT-RECORD
+           PERFORM ACCUMULATE-REPORT-TOTALS
+
+           SET DETAIL-LINE                TO TRUE
+           MOVE WS-XFER-TO-CUSTOMER-ID   TO RP-CUSTOMER-ID
+           MOVE 'D'                      TO RP-TRANSACTION-TYPE
+           MOVE TR-AMOUNT                TO RP-AMOUNT
+           MOVE "SUCCESS"                TO RP-STATUS
+           WRITE REPORT-RECORD
+           PERFORM ACCUMULATE-REPORT-TOTALS
+
+           ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS.
+
        PROCESS-DEPOSIT.
-           * Add deposit amount to account balance
+      * Add deposit amount to account balance
+           MOVE AM-ACCOUNT-BALANCE   TO WS-AUDIT-BEFORE-BALANCE
+           MOVE TR-TRANSACTION-TYPE  TO WS-AUDIT-TRANSACTION-TYPE
            ADD TR-AMOUNT TO AM-ACCOUNT-BALANCE
-           
-           * Log successful deposit to report
+           PERFORM WRITE-AUDIT-ENTRY
+
+      * Log successful deposit to report
+           SET DETAIL-LINE TO TRUE
            MOVE TR-CUSTOMER-ID TO RP-CUSTOMER-ID
            MOVE TR-TRANSACTION-TYPE TO RP-TRANSACTION-TYPE
            MOVE TR-AMOUNT TO RP-AMOUNT
            MOVE "SUCCESS" TO RP-STATUS
            WRITE REPORT-RECORD
+           PERFORM ACCUMULATE-REPORT-TOTALS
 
            ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS.
 
        PROCESS-WITHDRAWAL.
-           * Check if sufficient balance exists
-           IF TR-AMOUNT > AM-ACCOUNT-BALANCE
+      * A withdrawal may take the balance negative, down to the
+      * account's approved overdraft cushion, before it is rejected.
+           COMPUTE WS-AVAILABLE-FUNDS =
+               AM-ACCOUNT-BALANCE + AM-OVERDRAFT-LIMIT
+
+           IF TR-AMOUNT > WS-AVAILABLE-FUNDS
                MOVE "INSUFFICIENT FUNDS" TO ER-ERROR-MESSAGE
                WRITE ERROR-RECORD
-               
-               * Log failed withdrawal
+
+      * Log failed withdrawal
+               SET DETAIL-LINE TO TRUE
                MOVE TR-CUSTOMER-ID TO RP-CUSTOMER-ID
                MOVE TR-TRANSACTION-TYPE TO RP-TRANSACTION-TYPE
                MOVE TR-AMOUNT TO RP-AMOUNT
                MOVE "FAILED" TO RP-STATUS
                WRITE REPORT-RECORD
-               
+               PERFORM ACCUMULATE-REPORT-TOTALS
+
                ADD 1 TO WS-FAILED-TRANSACTIONS
            ELSE
-               * Process valid withdrawal
+      * Process valid withdrawal
+               MOVE AM-ACCOUNT-BALANCE  TO WS-AUDIT-BEFORE-BALANCE
+               MOVE TR-TRANSACTION-TYPE TO WS-AUDIT-TRANSACTION-TYPE
                SUBTRACT TR-AMOUNT FROM AM-ACCOUNT-BALANCE
-               
-               * Log successful withdrawal
+               PERFORM WRITE-AUDIT-ENTRY
+
+      * Log successful withdrawal
+               SET DETAIL-LINE TO TRUE
                MOVE TR-CUSTOMER-ID TO RP-CUSTOMER-ID
                MOVE TR-TRANSACTION-TYPE TO RP-TRANSACTION-TYPE
                MOVE TR-AMOUNT TO RP-AMOUNT
                MOVE "SUCCESS" TO RP-STATUS
                WRITE REPORT-RECORD
-               
+               PERFORM ACCUMULATE-REPORT-TOTALS
+
+               IF AM-ACCOUNT-BALANCE < ZERO
+                   PERFORM ASSESS-OVERDRAFT-FEE
+               END-IF
+
                ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS
            END-IF.
 
+       ASSESS-OVERDRAFT-FEE.
+      * A withdrawal that drove the account negative earns a flat
+      * overdraft fee, posted and audited the same as any other
+      * balance change and reported as its own 'F' line.
+           MOVE AM-ACCOUNT-BALANCE  TO WS-AUDIT-BEFORE-BALANCE
+           MOVE 'F'                 TO WS-AUDIT-TRANSACTION-TYPE
+           SUBTRACT WS-OVERDRAFT-FEE-AMOUNT FROM AM-ACCOUNT-BALANCE
+           PERFORM WRITE-AUDIT-ENTRY
+
+           SET DETAIL-LINE              TO TRUE
+           MOVE TR-CUSTOMER-ID         TO RP-CUSTOMER-ID
+           MOVE 'F'                    TO RP-TRANSACTION-TYPE
+           MOVE WS-OVERDRAFT-FEE-AMOUNT TO RP-AMOUNT
+           MOVE "SUCCESS"              TO RP-STATUS
+           WRITE REPORT-RECORD
+           PERFORM ACCUMULATE-REPORT-TOTALS.
+
+       ACCUMULATE-REPORT-TOTALS.
+      * Feeds the per-type subtotal lines GENERATE-SUMMARY-REPORT
+      * writes to DAILYREPORT at end of run. Both legs of a transfer
+      * arrive here tagged 'W'/'D' (see PROCESS-TRANSFER), so they
+      * roll into those two totals rather than a separate bucket.
+           IF RP-TRANSACTION-TYPE = 'D'
+               ADD 1 TO WS-DEPOSIT-COUNT
+               ADD RP-AMOUNT TO WS-DEPOSIT-AMOUNT
+           END-IF
+           IF RP-TRANSACTION-TYPE = 'W'
+               ADD 1 TO WS-WITHDRAWAL-COUNT
+               ADD RP-AMOUNT TO WS-WITHDRAWAL-AMOUNT
+           END-IF
+           IF RP-TRANSACTION-TYPE = 'F'
+               ADD 1 TO WS-FEE-COUNT
+               ADD RP-AMOUNT TO WS-FEE-AMOUNT
+           END-IF.
+
+       WRITE-AUDIT-ENTRY.
+      * Record the balance image immediately before and after this
+      * update. AM-CUSTOMER-ID and AM-ACCOUNT-BALANCE must already
+      * hold the account and its balance AFTER the change; the caller
+      * sets WS-AUDIT-BEFORE-BALANCE from the balance BEFORE it.
+           MOVE AM-CUSTOMER-ID           TO AU-CUSTOMER-ID
+           MOVE WS-AUDIT-BEFORE-BALANCE  TO AU-BEFORE-BALANCE
+           MOVE AM-ACCOUNT-BALANCE       TO AU-AFTER-BALANCE
+           MOVE WS-AUDIT-TRANSACTION-TYPE TO AU-TRANSACTION-TYPE
+           MOVE WS-CURRENT-DATE-FIELDS   TO AU-TIMESTAMP
+           WRITE AUDIT-RECORD.
+
        PROCESS-INVALID-TRANSACTION.
-           * Log invalid transaction to error log
+      * Log invalid transaction to error log
            MOVE "INVALID TRANSACTION DETECTED" TO ER-ERROR-MESSAGE
            WRITE ERROR-RECORD
            
-           * Increment failed transaction counter
+      * Increment failed transaction counter
            ADD 1 TO WS-FAILED-TRANSACTIONS.
