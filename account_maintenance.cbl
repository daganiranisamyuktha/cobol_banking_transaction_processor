@@ -0,0 +1,340 @@
+      *================================================================*
+      * Account Maintenance                                           *
+      * Opens new accounts, closes accounts, and changes account      *
+      * status - the only program in this system that WRITEs new      *
+      * records to ACCOUNT-MASTER-FILE.                                *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-MAINTENANCE.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS. OPENS, CLOSES, AND CHANGES STATUS ON CUSTOMER ACCOUNTS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-REQUEST-FILE
+               ASSIGN TO "ACCTREQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNT-REQUEST-FILE-STATUS.
+
+           COPY "acctmast_select.cbl".
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+           SELECT MAINTENANCE-JOURNAL-FILE
+               ASSIGN TO "MAINTJRNL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Account Request File Record Structure
+       FD  ACCOUNT-REQUEST-FILE.
+       01  ACCOUNT-REQUEST-RECORD.
+           05  AR-CUSTOMER-ID         PIC X(10).
+           05  AR-ACTION              PIC X.
+               88  ACTION-OPEN            VALUE 'O'.
+               88  ACTION-CLOSE           VALUE 'C'.
+               88  ACTION-STATUS-CHANGE   VALUE 'S'.
+           05  AR-INITIAL-BALANCE     PIC 9(10)V99.
+           05  AR-NEW-STATUS          PIC X(10).
+               88  AR-STATUS-ACTIVE       VALUE 'ACTIVE'.
+               88  AR-STATUS-SUSPENDED    VALUE 'SUSPENDED'.
+               88  AR-STATUS-CLOSED       VALUE 'CLOSED'.
+           05  AR-OVERDRAFT-LIMIT     PIC 9(10)V99.
+
+       COPY "acctmast_record.cbl".
+
+      * Error Log File Record Structure
+       FD  ERROR-LOG-FILE.
+       01  ERROR-RECORD.
+           05  ER-ERROR-MESSAGE       PIC X(80).
+
+      * Maintenance Journal File Record Structure
+       FD  MAINTENANCE-JOURNAL-FILE.
+       01  JOURNAL-RECORD.
+           05  MJ-CUSTOMER-ID         PIC X(10).
+           05  MJ-ACTION              PIC X(10).
+           05  MJ-TIMESTAMP           PIC 9(14).
+           05  MJ-DETAIL              PIC X(40).
+
+       WORKING-STORAGE SECTION.
+      * File Status Variables
+       01  WS-FILE-STATUSES.
+           05  WS-ACCOUNT-REQUEST-FILE-STATUS PIC XX.
+           05  WS-ACCOUNT-FILE-STATUS         PIC XX.
+           05  WS-ERROR-FILE-STATUS           PIC XX.
+           05  WS-JOURNAL-FILE-STATUS         PIC XX.
+
+      * Processing Statistics
+       01  WS-PROCESSING-STATS.
+           05  WS-TOTAL-REQUESTS      PIC 9(5) COMP VALUE ZERO.
+           05  WS-SUCCESSFUL-REQUESTS PIC 9(5) COMP VALUE ZERO.
+           05  WS-FAILED-REQUESTS     PIC 9(5) COMP VALUE ZERO.
+
+      * Work Areas and Flags
+       01  WS-WORK-AREAS.
+           05  WS-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+               88  NOT-END-OF-FILE        VALUE 'N'.
+
+           05  WS-REQUEST-STATUS          PIC X.
+               88  REQUEST-VALID          VALUE 'V'.
+               88  REQUEST-INVALID        VALUE 'I'.
+
+      * Date and Time Fields
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR            PIC 9(2).
+               10  WS-MINUTE          PIC 9(2).
+               10  WS-SECOND          PIC 9(2).
+
+       PROCEDURE DIVISION.
+      * Optional declarative section for additional error handling
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+      * ACCOUNT-MASTER-FILE is not listed here: on a brand new
+      * installation its first OPEN legitimately returns status 35,
+      * and CHECK-FILE-STATUSES below handles that case explicitly.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               ACCOUNT-REQUEST-FILE
+               ERROR-LOG-FILE
+               MAINTENANCE-JOURNAL-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING-SECTION SECTION.
+       MAIN-PROCESSING-ROUTINE.
+           PERFORM INITIALIZATION-ROUTINE
+           PERFORM PROCESS-ACCOUNT-REQUESTS
+               UNTIL END-OF-FILE
+           PERFORM GENERATE-SUMMARY-REPORT
+           PERFORM CLEANUP-ROUTINE
+           STOP RUN.
+
+       INITIALIZATION-ROUTINE.
+      * Open all required files
+           OPEN INPUT  ACCOUNT-REQUEST-FILE
+                I-O    ACCOUNT-MASTER-FILE
+                OUTPUT ERROR-LOG-FILE
+                OUTPUT MAINTENANCE-JOURNAL-FILE
+
+           PERFORM CHECK-FILE-STATUSES
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           DISPLAY "ACCOUNT MAINTENANCE"
+           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY.
+
+       CHECK-FILE-STATUSES.
+           IF WS-ACCOUNT-REQUEST-FILE-STATUS NOT = "00"
+              MOVE "ERROR OPENING ACCOUNT REQUEST FILE"
+                TO ER-ERROR-MESSAGE
+              WRITE ERROR-RECORD
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+      * ACCTMASTER may not exist yet the very first time this program
+      * is run against a brand new installation.
+           IF WS-ACCOUNT-FILE-STATUS = "35"
+              CLOSE ACCOUNT-MASTER-FILE
+              OPEN OUTPUT ACCOUNT-MASTER-FILE
+              CLOSE ACCOUNT-MASTER-FILE
+              OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF.
+
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+              MOVE "ERROR OPENING ACCOUNT MASTER FILE"
+                TO ER-ERROR-MESSAGE
+              WRITE ERROR-RECORD
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       PROCESS-ACCOUNT-REQUESTS.
+           READ ACCOUNT-REQUEST-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+                   GO TO EXIT-PROCESS-ACCOUNT-REQUESTS
+           END-READ
+
+           ADD 1 TO WS-TOTAL-REQUESTS
+           MOVE 'V' TO WS-REQUEST-STATUS
+
+           IF ACTION-OPEN
+               PERFORM OPEN-ACCOUNT
+           END-IF
+
+           IF ACTION-CLOSE
+               PERFORM CLOSE-ACCOUNT
+           END-IF
+
+           IF ACTION-STATUS-CHANGE
+               PERFORM CHANGE-ACCOUNT-STATUS
+           END-IF
+
+           IF NOT ACTION-OPEN AND NOT ACTION-CLOSE
+                             AND NOT ACTION-STATUS-CHANGE
+               SET REQUEST-INVALID TO TRUE
+               MOVE "INVALID ACCOUNT REQUEST ACTION CODE"
+                   TO ER-ERROR-MESSAGE
+               WRITE ERROR-RECORD
+           END-IF
+
+           IF REQUEST-VALID
+               ADD 1 TO WS-SUCCESSFUL-REQUESTS
+           ELSE
+               ADD 1 TO WS-FAILED-REQUESTS
+           END-IF.
+
+       EXIT-PROCESS-ACCOUNT-REQUESTS.
+           EXIT.
+
+       OPEN-ACCOUNT.
+      * A duplicate customer ID cannot be onboarded a second time.
+           MOVE AR-CUSTOMER-ID TO AM-CUSTOMER-ID
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET REQUEST-INVALID TO TRUE
+                   MOVE "CUSTOMER ID ALREADY ON FILE"
+                       TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+           END-READ
+
+           IF NOT REQUEST-VALID
+               GO TO EXIT-OPEN-ACCOUNT
+           END-IF
+
+           MOVE AR-CUSTOMER-ID     TO AM-CUSTOMER-ID
+           MOVE AR-INITIAL-BALANCE TO AM-ACCOUNT-BALANCE
+           MOVE AR-OVERDRAFT-LIMIT TO AM-OVERDRAFT-LIMIT
+           SET ACCOUNT-ACTIVE TO TRUE
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   SET REQUEST-INVALID TO TRUE
+                   MOVE "ACCOUNT OPEN FAILED" TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+           END-WRITE
+
+           IF REQUEST-VALID
+               MOVE "OPEN" TO MJ-ACTION
+               PERFORM WRITE-JOURNAL-ENTRY
+           END-IF.
+
+       EXIT-OPEN-ACCOUNT.
+           EXIT.
+
+       CLOSE-ACCOUNT.
+           MOVE AR-CUSTOMER-ID TO AM-CUSTOMER-ID
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   SET REQUEST-INVALID TO TRUE
+                   MOVE "INVALID CUSTOMER ID ON CLOSE"
+                       TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+           END-READ
+
+           IF NOT REQUEST-VALID
+               GO TO EXIT-CLOSE-ACCOUNT
+           END-IF
+
+      * An account can only be closed once its balance is zero.
+           IF AM-ACCOUNT-BALANCE NOT = ZERO
+               SET REQUEST-INVALID TO TRUE
+               MOVE "CANNOT CLOSE - NONZERO BALANCE"
+                   TO ER-ERROR-MESSAGE
+               WRITE ERROR-RECORD
+               GO TO EXIT-CLOSE-ACCOUNT
+           END-IF
+
+           SET ACCOUNT-CLOSED TO TRUE
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   SET REQUEST-INVALID TO TRUE
+                   MOVE "ACCOUNT CLOSE FAILED" TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+           END-REWRITE
+
+           IF REQUEST-VALID
+               MOVE "CLOSE" TO MJ-ACTION
+               PERFORM WRITE-JOURNAL-ENTRY
+           END-IF.
+
+       EXIT-CLOSE-ACCOUNT.
+           EXIT.
+
+       CHANGE-ACCOUNT-STATUS.
+           MOVE AR-CUSTOMER-ID TO AM-CUSTOMER-ID
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   SET REQUEST-INVALID TO TRUE
+                   MOVE "INVALID CUSTOMER ID ON STATUS CHANGE"
+                       TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+           END-READ
+
+           IF NOT REQUEST-VALID
+               GO TO EXIT-CHANGE-ACCOUNT-STATUS
+           END-IF
+
+           IF NOT AR-STATUS-ACTIVE AND NOT AR-STATUS-SUSPENDED
+                                    AND NOT AR-STATUS-CLOSED
+               SET REQUEST-INVALID TO TRUE
+               MOVE "INVALID NEW ACCOUNT STATUS REQUESTED"
+                   TO ER-ERROR-MESSAGE
+               WRITE ERROR-RECORD
+               GO TO EXIT-CHANGE-ACCOUNT-STATUS
+           END-IF
+
+           MOVE AR-NEW-STATUS TO AM-ACCOUNT-STATUS
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   SET REQUEST-INVALID TO TRUE
+                   MOVE "STATUS CHANGE FAILED" TO ER-ERROR-MESSAGE
+                   WRITE ERROR-RECORD
+           END-REWRITE
+
+           IF REQUEST-VALID
+               MOVE "STATUS" TO MJ-ACTION
+               PERFORM WRITE-JOURNAL-ENTRY
+           END-IF.
+
+       EXIT-CHANGE-ACCOUNT-STATUS.
+           EXIT.
+
+       WRITE-JOURNAL-ENTRY.
+           MOVE AR-CUSTOMER-ID TO MJ-CUSTOMER-ID
+           MOVE WS-CURRENT-DATE-FIELDS TO MJ-TIMESTAMP
+           MOVE AM-ACCOUNT-STATUS TO MJ-DETAIL
+           WRITE JOURNAL-RECORD.
+
+       GENERATE-SUMMARY-REPORT.
+           DISPLAY "ACCOUNT MAINTENANCE SUMMARY"
+           DISPLAY "Total Requests:     " WS-TOTAL-REQUESTS
+           DISPLAY "Successful Requests:" WS-SUCCESSFUL-REQUESTS
+           DISPLAY "Failed Requests:    " WS-FAILED-REQUESTS.
+
+       CLEANUP-ROUTINE.
+           CLOSE ACCOUNT-REQUEST-FILE
+                 ACCOUNT-MASTER-FILE
+                 ERROR-LOG-FILE
+                 MAINTENANCE-JOURNAL-FILE
+
+           DISPLAY "ACCOUNT MAINTENANCE COMPLETE".
+
+       ABNORMAL-TERMINATION.
+           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
+           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR"
+             TO ER-ERROR-MESSAGE
+           WRITE ERROR-RECORD
+           STOP RUN.
